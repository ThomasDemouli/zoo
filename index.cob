@@ -43,6 +43,73 @@
         ACCESS MODE DYNAMIC
         FILE STATUS is fsoinCR.
 
+        SELECT frapportRepas ASSIGN TO "rapport_repas.txt"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fraprCR.
+
+        SELECT fespeces ASSIGN TO "especes.dat"
+        ORGANIZATION INDEXED
+        RECORD KEY fsp_espece
+        ACCESS MODE DYNAMIC
+        FILE STATUS is fspecCR.
+
+        SELECT frapportVaccin ASSIGN TO "rapport_vaccins.txt"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fravaCR.
+
+        SELECT fcompat ASSIGN TO "compat.dat"
+        ORGANIZATION INDEXED
+        RECORD KEY fc_espece
+        ACCESS MODE DYNAMIC
+        FILE STATUS is fcompCR.
+
+        SELECT frapportCout ASSIGN TO "rapport_couts.txt"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fracoCR.
+
+        SELECT frota ASSIGN TO "rota.dat"
+        ORGANIZATION INDEXED
+        RECORD KEY frt_numAffectation
+        ALTERNATE RECORD KEY frt_dateCle with duplicates
+        ACCESS MODE DYNAMIC
+        FILE STATUS is frotaCR.
+
+        SELECT faudit ASSIGN TO "audit.txt"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fauditCR.
+
+        SELECT fenclosSauv ASSIGN TO "enclos.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fesaCR.
+
+        SELECT fanimauxSauv ASSIGN TO "animaux.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fasaCR.
+
+        SELECT femployesSauv ASSIGN TO "employes.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is femsaCR.
+
+        SELECT frepasSauv ASSIGN TO "repas.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is frsaCR.
+
+        SELECT fsoinsSauv ASSIGN TO "soins.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fssaCR.
+
+        SELECT fespecesSauv ASSIGN TO "especes.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fspsaCR.
+
+        SELECT fcompatSauv ASSIGN TO "compat.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is fcosaCR.
+
+        SELECT frotaSauv ASSIGN TO "rota.bak"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS is frosaCR.
+
 
                 DATA DIVISION.
 
@@ -62,7 +129,9 @@
                         02 fa_numEnclos pic 9(3).
                         02 fa_frequenceRepas pic 9(3).
                         02 fa_dernierRepas pic 9(9).
-                        02 fa_dernierVaccin pic 9(4).
+                        02 fa_dernierVaccinJour pic 9(2).
+                        02 fa_dernierVaccinMois pic 9(2).
+                        02 fa_dernierVaccinAnnee pic 9(4).
 
         FD femployes.
                 01 empl_tamp.
@@ -94,11 +163,64 @@
                         02 fs_descriptif pic A(20).
                         02 fs_jour pic 9(2).
                         02 fs_mois pic 9(2).
-                        02 fs_annee pic 9(2).
+                        02 fs_annee pic 9(4).
                         02 fs_numSoigneur pic 9(4).
                         02 fs_type pic A(30).
                         02 fs_numA pic 9(4).
 
+        FD frapportRepas.
+                01 rap_tamp pic X(100).
+
+        FD fespeces.
+                01 espe_tamp.
+                        02 fsp_espece pic A(30).
+                        02 fsp_intervalleVaccin pic 9(4).
+
+        FD frapportVaccin.
+                01 rava_tamp pic X(100).
+
+        FD fcompat.
+                01 compat_tamp.
+                        02 fc_espece pic A(30).
+                        02 fc_groupe pic A(20).
+
+        FD frapportCout.
+                01 rapc_tamp pic X(100).
+
+        FD frota.
+                01 rota_tamp.
+                        02 frt_numAffectation pic 9(9).
+                        02 frt_dateCle pic 9(8).
+                        02 frt_numEmp pic 9(4).
+                        02 frt_numEnclos pic 9(3).
+
+        FD faudit.
+                01 audi_tamp pic X(150).
+
+        FD fenclosSauv.
+                01 enclSauv_tamp pic X(30).
+
+        FD fanimauxSauv.
+                01 animSauv_tamp pic X(90).
+
+        FD femployesSauv.
+                01 emplSauv_tamp pic X(112).
+
+        FD frepasSauv.
+                01 repaSauv_tamp pic X(1031).
+
+        FD fsoinsSauv.
+                01 soinSauv_tamp pic X(70).
+
+        FD fespecesSauv.
+                01 especSauv_tamp pic X(34).
+
+        FD fcompatSauv.
+                01 compatSauv_tamp pic X(50).
+
+        FD frotaSauv.
+                01 rotaSauv_tamp pic X(24).
+
         WORKING-STORAGE SECTION.
       * Variables communes
                 77 fin PIC 9.
@@ -108,10 +230,58 @@
                 77 femplCR pic 9(2).
                 77 frepaCR pic 9(2).
                 77 fsoinCR pic 9(2).
+                77 fraprCR pic 9(2).
+                77 fspecCR pic 9(2).
+                77 fravaCR pic 9(2).
+                77 fcompCR pic 9(2).
+                77 fracoCR pic 9(2).
+                77 frotaCR pic 9(2).
+                77 fauditCR pic 9(2).
+                77 fesaCR pic 9(2).
+                77 fasaCR pic 9(2).
+                77 femsaCR pic 9(2).
+                77 frsaCR pic 9(2).
+                77 fssaCR pic 9(2).
+                77 fspsaCR pic 9(2).
+                77 fcosaCR pic 9(2).
+                77 frosaCR pic 9(2).
+                77 cptSauv pic 9(5).
                 77 annee PIC 9(4).
                 77 mois PIC 9(2).
                 77 jour PIC 9(2).
 
+      * Variables audit
+                77 wUtilisateurCourant pic 9(4) value 0.
+                77 wRoleCourant pic X(20) value SPACE.
+                77 wConnexionValide pic 9 value 0.
+                77 wEmployesVide pic 9 value 0.
+                77 wArgLigneCommande pic X(20) value SPACE.
+                77 roleVeterinaireOK pic 9 value 0.
+                77 wAuditFichier pic X(12).
+                77 wAuditOperation pic X(10).
+                77 wAuditCle pic X(15).
+                77 wAuditDateAnnee pic 9(4).
+                77 wAuditDateMois pic 9(2).
+                77 wAuditDateJour pic 9(2).
+                77 wAuditAvant pic X(30) value SPACE.
+                77 wAuditApres pic X(30) value SPACE.
+                01 audit-ligne.
+                        02 al_date pic 9(8).
+                        02 FILLER pic X value SPACE.
+                        02 al_heure pic 9(6).
+                        02 FILLER pic X value SPACE.
+                        02 al_employe pic 9(4).
+                        02 FILLER pic X value SPACE.
+                        02 al_fichier pic X(12).
+                        02 FILLER pic X value SPACE.
+                        02 al_operation pic X(10).
+                        02 FILLER pic X value SPACE.
+                        02 al_cle pic X(15).
+                        02 FILLER pic X value SPACE.
+                        02 al_valeur_avant pic X(30).
+                        02 FILLER pic X value SPACE.
+                        02 al_valeur_apres pic X(30).
+
       * Variables repas
                 77 choix pic 9.
                 77 bool pic 9.
@@ -134,6 +304,10 @@
                 77 moisSoin PIC 9(2).
                 77 jourSoin PIC 9(2).
                 77 jourMax PIC 9(2).
+                77 wDivAnnee PIC 9(4).
+                77 wResteAnnee4 PIC 9(2).
+                77 wResteAnnee100 PIC 9(2).
+                77 wResteAnnee400 PIC 9(2).
                 77 soigneurTrouve PIC 9(1).
                 77 numeroSoigneur PIC 9(4).
                 77 typeSoin PIC A(30).
@@ -159,6 +333,91 @@
         	    77 dateRepas PIC 9(8).
         		77 phraseBesoin PIC A(100).
         		77 phrasePrix PIC A(200).
+
+      * variables rapport des animaux a nourrir
+                01 TAB-BESOIN.
+                    02 TB-ENTREE OCCURS 200 TIMES INDEXED BY TB-IDX.
+                        03 TB-NUMA PIC 9(3).
+                        03 TB-SURNOM PIC A(30).
+                        03 TB-NUMENCLOS PIC 9(3).
+                        03 TB-JOURS PIC 9(7).
+                01 TB-ENTREE-TEMP.
+                    02 TBT-NUMA PIC 9(3).
+                    02 TBT-SURNOM PIC A(30).
+                    02 TBT-NUMENCLOS PIC 9(3).
+                    02 TBT-JOURS PIC 9(7).
+                77 TB-COUNT PIC 9(4) COMP.
+                77 TB-I PIC 9(4) COMP.
+                77 TB-SWAPPED PIC 9.
+                77 rapDateJour PIC 9(2).
+                77 rapDateMois PIC 9(2).
+                77 rapDateAnnee PIC 9(4).
+                77 rapLigne PIC A(100).
+
+      * variables especes
+                77 wEspece pic A(30).
+                77 wIntervalleVaccin pic 9(4).
+                77 especeIdentique pic 9.
+                77 especeTrouvee pic 9.
+
+      * variables rapport des rappels de vaccin
+                01 TAB-VACCIN.
+                    02 TV-ENTREE OCCURS 200 TIMES INDEXED BY TV-IDX.
+                        03 TV-NUMA PIC 9(3).
+                        03 TV-SURNOM PIC A(30).
+                        03 TV-NUMENCLOS PIC 9(3).
+                        03 TV-JOURS PIC 9(7).
+                01 TV-ENTREE-TEMP.
+                    02 TVT-NUMA PIC 9(3).
+                    02 TVT-SURNOM PIC A(30).
+                    02 TVT-NUMENCLOS PIC 9(3).
+                    02 TVT-JOURS PIC 9(7).
+                77 TV-COUNT PIC 9(4) COMP.
+                77 TV-I PIC 9(4) COMP.
+                77 TV-SWAPPED PIC 9.
+                77 dateVaccin PIC 9(8).
+
+      * variables compatibilite des especes par enclos
+                77 wGroupeCompat pic A(20).
+                77 groupeCandidat pic A(20).
+                77 groupeResident pic A(20).
+                77 compatibiliteOK pic 9.
+                77 especeConflit pic A(30).
+
+      * variables rapport des couts de repas par enclos / espece
+                77 wAnneeDebut pic 9(4).
+                77 wMoisDebut pic 9(2).
+                77 wAnneeFin pic 9(4).
+                77 wMoisFin pic 9(2).
+                77 dateDebutRep PIC 9(6).
+                77 dateFinRep PIC 9(6).
+                77 dateRepCourante PIC 9(6).
+
+                01 TAB-ENCLOS-COUT.
+                    02 TEC-ENTREE OCCURS 200 TIMES.
+                        03 TEC-NUMENCLOS PIC 9(3).
+                        03 TEC-TOTAL PIC 9(9).
+                        03 TEC-NB PIC 9(7).
+                77 TEC-COUNT PIC 9(4) COMP.
+                77 TEC-I PIC 9(4) COMP.
+                77 TEC-TROUVE PIC 9.
+                77 TEC-MOYENNE PIC 9(6).
+
+                01 TAB-ESPECE-COUT.
+                    02 TSC-ENTREE OCCURS 200 TIMES.
+                        03 TSC-ESPECE PIC A(30).
+                        03 TSC-TOTAL PIC 9(9).
+                        03 TSC-NB PIC 9(7).
+                77 TSC-COUNT PIC 9(4) COMP.
+                77 TSC-I PIC 9(4) COMP.
+                77 TSC-TROUVE PIC 9.
+                77 TSC-MOYENNE PIC 9(6).
+
+      * variables rotation du personnel (affectations employe/enclos)
+                77 wNumAffectation pic 9(9).
+                77 affectationValide pic 9.
+                77 wDateCle pic 9(8).
+                77 affectationTrouvee pic 9.
                 77 fdz PIC 9(1).
                 77 cptrRepas PIC 9(9).
                 77 sommePrix PIC 9(9).
@@ -169,6 +428,9 @@
                 77 CE pic 9.
                 77 enclosComplet pic 9.
                 77 cptCE pic 9(3).
+                77 cptOccupe pic 9(3).
+                77 fdfOccup pic 9.
+                77 placeRestante pic S9(3).
                 77 capaciteEnclos pic 9(2).
 
       * variables enclos / employes
@@ -189,7 +451,20 @@
 
         PROCEDURE DIVISION.
 
-        PERFORM APPELER_MENU
+      * Mode batch (sans saisie, pour une planification cron) : un
+      * paramètre de ligne de commande SAUVEGARDE ou RESTAURE lance
+      * directement la copie des cinq fichiers indexés et termine,
+      * sans passer par la connexion ni le menu interactif.
+        ACCEPT wArgLigneCommande FROM COMMAND-LINE
+        EVALUATE FUNCTION UPPER-CASE(wArgLigneCommande)
+            WHEN "SAUVEGARDE"
+                PERFORM SAUVEGARDER_TOUT
+            WHEN "RESTAURE"
+                PERFORM RESTAURER_TOUT
+            WHEN OTHER
+                PERFORM CONNEXION_EMPLOYE
+                PERFORM APPELER_MENU
+        END-EVALUATE
         STOP RUN.
 
 
@@ -203,27 +478,83 @@
                 IF frepaCR = 35 THEN
                         OPEN OUTPUT frepas
                 END-IF
+                IF frepaCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE repas.dat statut " frepaCR
+                    STOP RUN
+                END-IF
         CLOSE frepas
         OPEN INPUT femployes
                 IF femplCR = 35 THEN
                         OPEN OUTPUT femployes
                 END-IF
+                IF femplCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE employes.dat statut " femplCR
+                    STOP RUN
+                END-IF
         CLOSE femployes
         OPEN INPUT fanimaux
                 IF fanimCR = 35 THEN
                         OPEN OUTPUT fanimaux
                 END-IF
+                IF fanimCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE animaux.dat statut " fanimCR
+                    STOP RUN
+                END-IF
         CLOSE fanimaux
         OPEN INPUT fenclos
                 IF fenclCR = 35 THEN
                         OPEN OUTPUT fenclos
                 END-IF
+                IF fenclCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE enclos.dat statut " fenclCR
+                    STOP RUN
+                END-IF
         CLOSE fenclos
         OPEN INPUT fsoins
                 IF fsoinCR = 35 THEN
                         OPEN OUTPUT fsoins
                 END-IF
+                IF fsoinCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE soins.dat statut " fsoinCR
+                    STOP RUN
+                END-IF
         CLOSE fsoins
+        OPEN INPUT fespeces
+                IF fspecCR = 35 THEN
+                        OPEN OUTPUT fespeces
+                END-IF
+                IF fspecCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE especes.dat statut " fspecCR
+                    STOP RUN
+                END-IF
+        CLOSE fespeces
+        OPEN INPUT fcompat
+                IF fcompCR = 35 THEN
+                        OPEN OUTPUT fcompat
+                END-IF
+                IF fcompCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE compat.dat statut " fcompCR
+                    STOP RUN
+                END-IF
+        CLOSE fcompat
+        OPEN INPUT frota
+                IF frotaCR = 35 THEN
+                        OPEN OUTPUT frota
+                END-IF
+                IF frotaCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE rota.dat statut " frotaCR
+                    STOP RUN
+                END-IF
+        CLOSE frota
+        OPEN INPUT faudit
+                IF fauditCR = 35 THEN
+                        OPEN OUTPUT faudit
+                END-IF
+                IF fauditCR NOT = 0 THEN
+                    DISPLAY "ERREUR FATALE audit.txt statut " fauditCR
+                    STOP RUN
+                END-IF
+        CLOSE faudit
 
         DISPLAY 'Que voulez vous faire ?'
         DISPLAY '1 = Gérer les animaux'
@@ -231,19 +562,36 @@
         DISPLAY '3 = Gérer les enclos'
         DISPLAY '4 = Gérer les soins'
         DISPLAY '5 = Gérer les repas'
+        DISPLAY '6 = Gérer les espèces'
+        DISPLAY '7 = Gérer la rotation du personnel'
+        DISPLAY '8 = Sauvegarde et restauration des données'
         DISPLAY '0 = Quitter'
         ACCEPT choix
         EVALUATE  choix
                   WHEN "1"
        	                PERFORM MENU_ANIMAUX
                   WHEN "2"
-                        PERFORM MENU_EMPLOYES
+                        IF FUNCTION UPPER-CASE(wRoleCourant) = "ADMIN"
+                            PERFORM MENU_EMPLOYES
+                        ELSE
+                            DISPLAY "Reserve aux employes ADMIN"
+                        END-IF
                   WHEN "3"
                         PERFORM MENU_ENCLOS
                   WHEN "4"
                         PERFORM MENU_SOINS
                   WHEN "5"
                         PERFORM MENU_REPAS
+                  WHEN "6"
+                        PERFORM MENU_ESPECES
+                  WHEN "7"
+                        PERFORM MENU_ROTA
+                  WHEN "8"
+                        IF FUNCTION UPPER-CASE(wRoleCourant) = "ADMIN"
+                            PERFORM MENU_SAUVEGARDE
+                        ELSE
+                            DISPLAY "Reserve aux employes ADMIN"
+                        END-IF
                   WHEN "0"
                         MOVE 1 TO wfin
                   WHEN other
@@ -251,6 +599,434 @@
         END-EVALUATE.
 
 
+      ******************************************************************
+      * Menu de sauvegarde et de restauration de l'ensemble des fichiers
+      * du parc, utilisé avant une opération risquée ou pour constituer
+      * une copie de sécurité régulière.
+        MENU_SAUVEGARDE.
+        DISPLAY "=== Sauvegarde / restauration ==="
+        DISPLAY "1 = Sauvegarder toutes les données"
+        DISPLAY "2 = Restaurer toutes les données depuis la sauvegarde"
+        DISPLAY "0 = Retour"
+        ACCEPT choix
+        EVALUATE choix
+                  WHEN "1"
+                        PERFORM SAUVEGARDER_TOUT
+                  WHEN "2"
+                        PERFORM RESTAURER_TOUT
+                  WHEN "0"
+                        CONTINUE
+                  WHEN OTHER
+                        DISPLAY "Commande non comprise " choix
+        END-EVALUATE.
+
+      ******************************************************************
+      * Copie chaque fichier indexé du parc, enregistrement par
+      * enregistrement, vers un fichier séquentiel ".bak" du même nom.
+        SAUVEGARDER_TOUT.
+        OPEN INPUT fenclos
+        IF fenclCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "enclos.dat" " statut " fenclCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT fenclosSauv
+        IF fesaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "enclos.bak" " statut " fesaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fenclos NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE enclSauv_tamp FROM encl_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fenclos
+        CLOSE fenclosSauv
+        DISPLAY cptSauv " enclos sauvegardés"
+
+        OPEN INPUT fanimaux
+        IF fanimCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "animaux.dat" " statut " fanimCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT fanimauxSauv
+        IF fasaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "animaux.bak" " statut " fasaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fanimaux NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE animSauv_tamp FROM anim_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fanimaux
+        CLOSE fanimauxSauv
+        DISPLAY cptSauv " animaux sauvegardés"
+
+        OPEN INPUT femployes
+        IF femplCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "employes.dat" " statut " femplCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT femployesSauv
+        IF femsaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "employes.bak" " statut " femsaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ femployes NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE emplSauv_tamp FROM empl_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE femployes
+        CLOSE femployesSauv
+        DISPLAY cptSauv " employés sauvegardés"
+
+        OPEN INPUT frepas
+        IF frepaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "repas.dat" " statut " frepaCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT frepasSauv
+        IF frsaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "repas.bak" " statut " frsaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ frepas NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE repaSauv_tamp FROM repa_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE frepas
+        CLOSE frepasSauv
+        DISPLAY cptSauv " repas sauvegardés"
+
+        OPEN INPUT fsoins
+        IF fsoinCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "soins.dat" " statut " fsoinCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT fsoinsSauv
+        IF fssaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "soins.bak" " statut " fssaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fsoins NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE soinSauv_tamp FROM soin_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fsoins
+        CLOSE fsoinsSauv
+        DISPLAY cptSauv " soins sauvegardés"
+
+        OPEN INPUT fespeces
+        IF fspecCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "especes.dat" " statut " fspecCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT fespecesSauv
+        IF fspsaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "especes.bak" " statut " fspsaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fespeces NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE especSauv_tamp FROM espe_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fespeces
+        CLOSE fespecesSauv
+        DISPLAY cptSauv " espèces sauvegardées"
+
+        OPEN INPUT fcompat
+        IF fcompCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "compat.dat" " statut " fcompCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT fcompatSauv
+        IF fcosaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "compat.bak" " statut " fcosaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fcompat NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE compatSauv_tamp FROM compat_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fcompat
+        CLOSE fcompatSauv
+        DISPLAY cptSauv " compatibilités sauvegardées"
+
+        OPEN INPUT frota
+        IF frotaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "rota.dat" " statut " frotaCR
+            STOP RUN
+        END-IF
+        OPEN OUTPUT frotaSauv
+        IF frosaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "rota.bak" " statut " frosaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ frota NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        WRITE rotaSauv_tamp FROM rota_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE frota
+        CLOSE frotaSauv
+        DISPLAY cptSauv " affectations de rotation sauvegardées"
+        DISPLAY "Sauvegarde terminée".
+
+      ******************************************************************
+      * Reconstruit chaque fichier indexé du parc à partir de son
+      * fichier séquentiel ".bak", en l'ouvrant en sortie (ce qui le
+      * vide) avant d'y réécrire les enregistrements sauvegardés.
+        RESTAURER_TOUT.
+        DISPLAY "Attention : les données actuelles vont être"
+        DISPLAY "remplacées par le contenu de la dernière sauvegarde."
+
+        OPEN OUTPUT fenclos
+        IF fenclCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "enclos.dat" " statut " fenclCR
+            STOP RUN
+        END-IF
+        OPEN INPUT fenclosSauv
+        IF fesaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "enclos.bak" " statut " fesaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fenclosSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE enclSauv_tamp TO encl_tamp
+                        WRITE encl_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fenclos
+        CLOSE fenclosSauv
+        DISPLAY cptSauv " enclos restaurés"
+
+        OPEN OUTPUT fanimaux
+        IF fanimCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "animaux.dat" " statut " fanimCR
+            STOP RUN
+        END-IF
+        OPEN INPUT fanimauxSauv
+        IF fasaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "animaux.bak" " statut " fasaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fanimauxSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE animSauv_tamp TO anim_tamp
+                        WRITE anim_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fanimaux
+        CLOSE fanimauxSauv
+        DISPLAY cptSauv " animaux restaurés"
+
+        OPEN OUTPUT femployes
+        IF femplCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "employes.dat" " statut " femplCR
+            STOP RUN
+        END-IF
+        OPEN INPUT femployesSauv
+        IF femsaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "employes.bak" " statut " femsaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ femployesSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE emplSauv_tamp TO empl_tamp
+                        WRITE empl_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE femployes
+        CLOSE femployesSauv
+        DISPLAY cptSauv " employés restaurés"
+
+        OPEN OUTPUT frepas
+        IF frepaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "repas.dat" " statut " frepaCR
+            STOP RUN
+        END-IF
+        OPEN INPUT frepasSauv
+        IF frsaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "repas.bak" " statut " frsaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ frepasSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE repaSauv_tamp TO repa_tamp
+                        WRITE repa_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE frepas
+        CLOSE frepasSauv
+        DISPLAY cptSauv " repas restaurés"
+
+        OPEN OUTPUT fsoins
+        IF fsoinCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "soins.dat" " statut " fsoinCR
+            STOP RUN
+        END-IF
+        OPEN INPUT fsoinsSauv
+        IF fssaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "soins.bak" " statut " fssaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fsoinsSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE soinSauv_tamp TO soin_tamp
+                        WRITE soin_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fsoins
+        CLOSE fsoinsSauv
+        DISPLAY cptSauv " soins restaurés"
+
+        OPEN OUTPUT fespeces
+        IF fspecCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "especes.dat" " statut " fspecCR
+            STOP RUN
+        END-IF
+        OPEN INPUT fespecesSauv
+        IF fspsaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "especes.bak" " statut " fspsaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fespecesSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE especSauv_tamp TO espe_tamp
+                        WRITE espe_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fespeces
+        CLOSE fespecesSauv
+        DISPLAY cptSauv " espèces restaurées"
+
+        OPEN OUTPUT fcompat
+        IF fcompCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "compat.dat" " statut " fcompCR
+            STOP RUN
+        END-IF
+        OPEN INPUT fcompatSauv
+        IF fcosaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "compat.bak" " statut " fcosaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ fcompatSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE compatSauv_tamp TO compat_tamp
+                        WRITE compat_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE fcompat
+        CLOSE fcompatSauv
+        DISPLAY cptSauv " compatibilités restaurées"
+
+        OPEN OUTPUT frota
+        IF frotaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "rota.dat" " statut " frotaCR
+            STOP RUN
+        END-IF
+        OPEN INPUT frotaSauv
+        IF frosaCR NOT = 0 THEN
+            DISPLAY "ERREUR FATALE " "rota.bak" " statut " frosaCR
+            STOP RUN
+        END-IF
+        MOVE 0 TO fdf
+        MOVE 0 TO cptSauv
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+                READ frotaSauv NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        MOVE rotaSauv_tamp TO rota_tamp
+                        WRITE rota_tamp
+                        ADD 1 TO cptSauv
+                END-READ
+        END-PERFORM
+        CLOSE frota
+        CLOSE frotaSauv
+        DISPLAY cptSauv " affectations de rotation restaurées"
+        DISPLAY "Restauration terminée".
+
+
       ******************************************************************
         DEMANDER_HEURE.
       * Demande de l'heure
@@ -271,15 +1047,64 @@
 
 
       ******************************************************************
+      * Boucle du menu principal. La connexion se fait une seule fois,
+      * avant le premier appel (cf PROCEDURE DIVISION) : les retours
+      * "0 = Retour" des sous-menus rappellent ce paragraphe pour
+      * réafficher MENU_PRINCIPAL, pas pour se reconnecter.
         APPELER_MENU.
         MOVE 0 to wfin
         PERFORM MENU_PRINCIPAL
         UNTIL wfin = 1.
 
 
+      ******************************************************************
+      * Authentifie le numéro d'employé saisi et conserve son rôle
+      * (fem_type) pour la durée de la session, afin de restreindre
+      * certains menus (gestion des employés, soins vétérinaires).
+      * Le 0 "mode initialisation" n'est accepté que si femployes ne
+      * contient encore aucun enregistrement (premier lancement) : dès
+      * qu'un employé existe, chacun doit s'identifier par son propre
+      * fem_numEmp.
+        CONNEXION_EMPLOYE.
+        OPEN INPUT femployes
+        MOVE 0 TO wEmployesVide
+        READ femployes NEXT
+            AT END MOVE 1 TO wEmployesVide
+        END-READ
+        MOVE 0 TO wConnexionValide
+        PERFORM WITH TEST AFTER UNTIL wConnexionValide = 1
+            DISPLAY "Quel est votre numéro d employé ?"
+            IF wEmployesVide = 1 THEN
+                DISPLAY "(0 si aucun employé n est encore enregistré)"
+            END-IF
+            ACCEPT wUtilisateurCourant
+            IF wUtilisateurCourant = 0 AND wEmployesVide = 1 THEN
+                MOVE 1 TO wConnexionValide
+                MOVE "ADMIN" TO wRoleCourant
+                DISPLAY "Connexion en mode initialisation (ADMIN)"
+            ELSE
+                IF wUtilisateurCourant = 0 THEN
+                    DISPLAY "Numéro d employé inconnu"
+                ELSE
+                    MOVE wUtilisateurCourant TO fem_numEmp
+                    READ femployes
+                        INVALID KEY
+                            DISPLAY "Numéro d employé inconnu"
+                        NOT INVALID KEY
+                            MOVE 1 TO wConnexionValide
+                            MOVE fem_type TO wRoleCourant
+                            DISPLAY "Bienvenue " fem_prenom " "
+                                fem_nom " (" wRoleCourant ")"
+                    END-READ
+                END-IF
+            END-IF
+        END-PERFORM
+        CLOSE femployes.
+
+
       ******************************************************************
         DEMANDER_DATE.
-        PERFORM WITH TEST AFTER UNTIL annee>1900 AND annee<2020
+        PERFORM WITH TEST AFTER UNTIL annee>1900 AND annee<2100
                 DISPLAY "Quelle est l année ?"
                 ACCEPT annee
         END-PERFORM
@@ -291,7 +1116,7 @@
 
         EVALUATE mois
         WHEN 1 MOVE 31 TO jourMax
-        WHEN 2 MOVE 28 TO jourMax
+        WHEN 2 PERFORM CALCULER_JOURMAX_FEVRIER
         WHEN 3 MOVE 31 TO jourMax
         WHEN 4 MOVE 30 TO jourMax
         WHEN 5 MOVE 31 TO jourMax
@@ -310,6 +1135,50 @@
         END-PERFORM.
 
 
+      ******************************************************************
+      * Calcule le nombre de jours de février en tenant compte des
+      * années bissextiles (multiple de 4, sauf siècles non multiples
+      * de 400).
+        CALCULER_JOURMAX_FEVRIER.
+        DIVIDE annee BY 4 GIVING wDivAnnee REMAINDER wResteAnnee4
+        DIVIDE annee BY 100 GIVING wDivAnnee REMAINDER wResteAnnee100
+        DIVIDE annee BY 400 GIVING wDivAnnee REMAINDER wResteAnnee400
+        IF wResteAnnee4 = 0 AND
+            (wResteAnnee100 NOT = 0 OR wResteAnnee400 = 0) THEN
+            MOVE 29 TO jourMax
+        ELSE
+            MOVE 28 TO jourMax
+        END-IF.
+
+
+      ******************************************************************
+      * Trace dans audit.txt toute modification ou suppression sur les
+      * fichiers du parc. wAuditFichier/wAuditOperation/wAuditCle et
+      * wAuditAvant/wAuditApres sont renseignés par le paragraphe
+      * appelant juste avant le PERFORM, avec la valeur du champ
+      * modifié relevée avant puis après la mutation du tampon
+      * (avant/après la REWRITE, ou avant/"SUPPRIME" pour une DELETE).
+        AUDIT_ECRIRE.
+        MOVE FUNCTION CURRENT-DATE(1:4) TO wAuditDateAnnee
+        MOVE FUNCTION CURRENT-DATE(5:2) TO wAuditDateMois
+        MOVE FUNCTION CURRENT-DATE(7:2) TO wAuditDateJour
+        COMPUTE al_date = wAuditDateAnnee * 10000
+            + wAuditDateMois * 100 + wAuditDateJour
+        MOVE FUNCTION CURRENT-DATE(9:6) TO al_heure
+        MOVE wUtilisateurCourant TO al_employe
+        MOVE wAuditFichier TO al_fichier
+        MOVE wAuditOperation TO al_operation
+        MOVE wAuditCle TO al_cle
+        MOVE wAuditAvant TO al_valeur_avant
+        MOVE wAuditApres TO al_valeur_apres
+
+        OPEN EXTEND faudit
+            IF fauditCR = 35 THEN
+                CLOSE faudit
+                OPEN OUTPUT faudit
+            END-IF
+        WRITE audi_tamp FROM audit-ligne
+        CLOSE faudit.
 
 
       ***********************************
@@ -323,6 +1192,7 @@
         DISPLAY '2 = Supprimer un repas'
         DISPLAY '3 = Afficher un repas'
         DISPLAY '4 = Modifier un repas'
+        DISPLAY '5 = Rapport des coûts de repas par enclos/espèce'
         DISPLAY '0 = Retour'
         ACCEPT choix
         EVALUATE  choix
@@ -334,7 +1204,9 @@
                         PERFORM AFFICHAGE_REPAS
                   WHEN "4"
                         PERFORM MODIFIER_REPAS
-                  WHEN "4"
+                  WHEN "5"
+                        PERFORM RAPPORT_COUT_REPAS
+                  WHEN "0"
                         PERFORM APPELER_MENU
         END-EVALUATE.
 
@@ -410,10 +1282,16 @@
       * Modification du dernier repas de l'animal
         OPEN I-O fanimaux
         MOVE wNumA to fa_numA
+        MOVE fa_dernierRepas TO wAuditAvant
         MOVE wNumR to fa_dernierRepas
+        MOVE fa_dernierRepas TO wAuditApres
         REWRITE anim_tamp
         END-REWRITE
-        CLOSE fanimaux.
+        CLOSE fanimaux
+        MOVE "ANIMAUX" TO wAuditFichier
+        MOVE "MODIF" TO wAuditOperation
+        MOVE wNumA TO wAuditCle
+        PERFORM AUDIT_ECRIRE.
 
       ******************************************************************
         SUPPRESSION_REPAS.
@@ -435,8 +1313,15 @@
                 DISPLAY 'Ce repas n existe pas'
         END-IF
         IF bool = 1 THEN
+                STRING "ANIMAL " fr_numAnimal " PRIX " fr_prixRepas
+                    DELIMITED BY SIZE INTO wAuditAvant
                 DELETE frepas RECORD
                 DISPLAY 'repas supprimé'
+                MOVE "REPAS" TO wAuditFichier
+                MOVE "SUPPRIME" TO wAuditOperation
+                MOVE wNumR TO wAuditCle
+                MOVE "SUPPRIME" TO wAuditApres
+                PERFORM AUDIT_ECRIRE
         END-IF
         CLOSE frepas.
 
@@ -490,48 +1375,66 @@
                 EVALUATE  choix
       * Modification de la description
                       WHEN "1"
+                                MOVE fr_description(1:30) TO wAuditAvant
                                 DISPLAY 'Nouvelle description :'
                                 ACCEPT wDesc
                                 MOVE wDesc to fr_description
+                                MOVE fr_description(1:30) TO wAuditApres
                                 DISPLAY 'Description modifiée'
       * Modification de la date
                       WHEN "2"
+                                STRING fr_jour "/" fr_mois "/" fr_annee
+                                    DELIMITED BY SIZE INTO wAuditAvant
                                 DISPLAY 'Nouvelle date :'
                                 PERFORM DEMANDER_DATE
                                 MOVE annee TO fr_annee
                                 MOVE mois TO fr_mois
                                 MOVE jour TO fr_jour
+                                STRING fr_jour "/" fr_mois "/" fr_annee
+                                    DELIMITED BY SIZE INTO wAuditApres
                                 DISPLAY 'Date modifiée'
 
       * Modification de l'heure
                       WHEN "3"
+                                MOVE fr_heure TO wAuditAvant
                                 DISPLAY 'Nouvelle heure :'
                                 PERFORM DEMANDER_HEURE
                                 MOVE wHeure to fr_heure
+                                MOVE fr_heure TO wAuditApres
                                 DISPLAY 'Heure modifiée'
 
       * Modification du numéro du soigneur
                       WHEN "4"
+                                MOVE fr_numSoigneur TO wAuditAvant
                                 DISPLAY 'Nouveau numéro soigneur :'
                                 ACCEPT wNumEmp
                                 MOVE wNumEmp to fr_numSoigneur
+                                MOVE fr_numSoigneur TO wAuditApres
                                 DISPLAY 'Numéro soigneur modifié'
 
       * Modification du numéro de l'animal
                       WHEN "5"
+                                MOVE fr_numAnimal TO wAuditAvant
                                 DISPLAY 'Nouveau numéro animal :'
                                 ACCEPT wNumA
                                 MOVE wNumA to fr_numAnimal
+                                MOVE fr_numAnimal TO wAuditApres
                                 DISPLAY 'Numéro animal modifié'
 
       * Modification du prix du repas
                       WHEN "6"
+                                MOVE fr_prixRepas TO wAuditAvant
                                 DISPLAY 'Nouveau prix :'
                                 ACCEPT wPrix
                                 MOVE wPrix to fr_prixRepas
+                                MOVE fr_prixRepas TO wAuditApres
                                 DISPLAY 'prix du repas modifié'
 
                 END-EVALUATE
+                MOVE "REPAS" TO wAuditFichier
+                MOVE "MODIF" TO wAuditOperation
+                MOVE wNumR TO wAuditCle
+                PERFORM AUDIT_ECRIRE
         END-IF
         REWRITE repa_tamp
         END-REWRITE
@@ -588,13 +1491,30 @@
         DISPLAY "Le soin a été créé !"
         CLOSE fsoins
 
-      * Modification du dernier vaccin de l'animal
+      * Modification de la date du dernier vaccin de l'animal
         IF typeSoin = 'vaccin' THEN
                 OPEN I-O fanimaux
                 MOVE numeroAnimal to fa_numA
-                MOVE numeroSoin to fa_dernierVaccin
-                REWRITE anim_tamp
-                END-REWRITE
+                READ fanimaux
+                    NOT INVALID KEY
+                        STRING fa_dernierVaccinJour "/"
+                            fa_dernierVaccinMois "/"
+                            fa_dernierVaccinAnnee
+                            DELIMITED BY SIZE INTO wAuditAvant
+                        MOVE fs_jour to fa_dernierVaccinJour
+                        MOVE fs_mois to fa_dernierVaccinMois
+                        MOVE fs_annee to fa_dernierVaccinAnnee
+                        STRING fa_dernierVaccinJour "/"
+                            fa_dernierVaccinMois "/"
+                            fa_dernierVaccinAnnee
+                            DELIMITED BY SIZE INTO wAuditApres
+                        REWRITE anim_tamp
+                        END-REWRITE
+                        MOVE "ANIMAUX" TO wAuditFichier
+                        MOVE "MODIF" TO wAuditOperation
+                        MOVE numeroAnimal TO wAuditCle
+                        PERFORM AUDIT_ECRIRE
+                END-READ
                 CLOSE fanimaux
         END-IF.
 
@@ -608,10 +1528,11 @@
                     DISPLAY "Fin du fichier"
                     MOVE 1 TO fdf
                 NOT AT END
-        STRING "SOIN n°" fs_numS ", Type : " fs_type ", Descriptif : "
-        fs_descriptif ", Le " fs_jour "/" fs_mois "/" fs_annee
-        ", Par le médecin n°" fs_numSoigneur ", Pour l'animal n°"
-        fs_numA INTO phraseSoin
+        STRING "SOIN n°" fs_numS DELIMITED BY SIZE ", Type : " fs_type
+        ", Descriptif : " fs_descriptif ", Le " fs_jour "/" fs_mois
+        "/" fs_annee ", Par le médecin n°" fs_numSoigneur
+        ", Pour l'animal n°" fs_numA
+        INTO phraseSoin
                     DISPLAY phraseSoin
             END-READ
         END-PERFORM
@@ -627,10 +1548,11 @@
         INVALID KEY
             DISPLAY "Le soin n existe pas"
         NOT INVALID KEY
-        STRING "SOIN n°" fs_numS ", Type : " fs_type ", Descriptif : "
-        fs_descriptif ", Le " fs_jour "/" fs_mois "/" fs_annee
-        ", Par le médecin n°" fs_numSoigneur ", Pour l'animal n°"
-        fs_numA INTO phraseSoin
+        STRING "SOIN n°" fs_numS DELIMITED BY SIZE ", Type : " fs_type
+        ", Descriptif : " fs_descriptif ", Le " fs_jour "/" fs_mois
+        "/" fs_annee ", Par le médecin n°" fs_numSoigneur
+        ", Pour l'animal n°" fs_numA
+        INTO phraseSoin
             DISPLAY phraseSoin
         END-READ
         CLOSE fsoins.
@@ -654,18 +1576,34 @@
             ACCEPT choix
             EVALUATE choix
                 when "1"
+                    MOVE fs_descriptif TO wAuditAvant
                     PERFORM AJOUT_DESCRIPTION_SOIN
+                    MOVE fs_descriptif TO wAuditApres
                 when "2"
+                    STRING fs_jour "/" fs_mois "/" fs_annee
+                        DELIMITED BY SIZE INTO wAuditAvant
                     PERFORM AJOUT_DATE_SOIN
+                    STRING fs_jour "/" fs_mois "/" fs_annee
+                        DELIMITED BY SIZE INTO wAuditApres
                 when "3"
+                    MOVE fs_numSoigneur TO wAuditAvant
                     PERFORM AJOUT_SOIGNEUR_SOIN
+                    MOVE fs_numSoigneur TO wAuditApres
                 when "4"
+                    MOVE fs_type TO wAuditAvant
                     PERFORM AJOUT_TYPE_SOIN
+                    MOVE fs_type TO wAuditApres
                 when "5"
+                    MOVE fs_numA TO wAuditAvant
                     PERFORM AJOUT_ANIMAL_SOIN
+                    MOVE fs_numA TO wAuditApres
                 when other
                 DISPLAY "Commande non comprise" CHOIX
             END-EVALUATE
+            MOVE "SOINS" TO wAuditFichier
+            MOVE "MODIF" TO wAuditOperation
+            MOVE numeroSoin TO wAuditCle
+            PERFORM AUDIT_ECRIRE
         END-READ
         REWRITE soin_tamp
         CLOSE fsoins.
@@ -673,15 +1611,21 @@
       ******************************************************************
         SUPPRIMER_UN_SOIN.
         OPEN I-O fsoins
-        DISPLAY "Quel est le numéro de l animal que vous voulez
-        supprimer ?"
+        DISPLAY "Numéro de l animal a supprimer ?"
         ACCEPT numeroSoin
         MOVE numeroSoin TO fs_numS
         READ fsoins
             INVALID KEY DISPLAY "Le soin n existe pas"
             NOT INVALID KEY
+                STRING "ANIMAL " fs_numA " " fs_type
+                    DELIMITED BY SIZE INTO wAuditAvant
                 DELETE fsoins RECORD
                 DISPLAY "Le soin a été supprimé !"
+                MOVE "SOINS" TO wAuditFichier
+                MOVE "SUPPRIME" TO wAuditOperation
+                MOVE numeroSoin TO wAuditCle
+                MOVE "SUPPRIME" TO wAuditApres
+                PERFORM AUDIT_ECRIRE
         END-READ
         CLOSE fsoins.
 
@@ -714,6 +1658,18 @@
         MOVE numeroSoigneur to fs_numSoigneur
         CLOSE femployes.
 
+      ******************************************************************
+      * Seuls les employés de type VETERINAIRE ou ADMIN peuvent saisir
+      * un soin de type maladie ou vaccin.
+        VERIFIER_ROLE_VETERINAIRE.
+        MOVE 0 TO roleVeterinaireOK
+        IF FUNCTION UPPER-CASE(wRoleCourant) = "VETERINAIRE"
+            MOVE 1 TO roleVeterinaireOK
+        END-IF
+        IF FUNCTION UPPER-CASE(wRoleCourant) = "ADMIN"
+            MOVE 1 TO roleVeterinaireOK
+        END-IF.
+
       ******************************************************************
         AJOUT_TYPE_SOIN.
         MOVE 0 TO typeSoinValide
@@ -725,14 +1681,24 @@
                 ACCEPT typeSoin
                 EVALUATE typeSoin
                 WHEN "1"
-                    MOVE "maladie" TO typeSoin
-                    MOVE 1 TO typeSoinValide
+                    PERFORM VERIFIER_ROLE_VETERINAIRE
+                    IF roleVeterinaireOK = 1
+                        MOVE "maladie" TO typeSoin
+                        MOVE 1 TO typeSoinValide
+                    ELSE
+                        DISPLAY "Reserve aux employes VETERINAIRE"
+                    END-IF
                 WHEN "2"
                     MOVE "blessure" TO typeSoin
                     MOVE 1 TO typeSoinValide
                 WHEN "3"
-                    MOVE "vaccin" TO typeSoin
-                    MOVE 1 TO typeSoinValide
+                    PERFORM VERIFIER_ROLE_VETERINAIRE
+                    IF roleVeterinaireOK = 1
+                        MOVE "vaccin" TO typeSoin
+                        MOVE 1 TO typeSoinValide
+                    ELSE
+                        DISPLAY "Reserve aux employes VETERINAIRE"
+                    END-IF
                 END-EVALUATE
         END-PERFORM
         MOVE typeSoin TO fs_type.
@@ -808,7 +1774,7 @@
         ACCEPT surnomA
 
 
-        PERFORM WITH TEST AFTER UNTIL aNaissA>1800 AND aNaissA<2019
+        PERFORM WITH TEST AFTER UNTIL aNaissA>1800 AND aNaissA<2100
              DISPLAY "Quelle est son année de naissance?"
              ACCEPT aNaissA
         END-PERFORM
@@ -834,6 +1800,13 @@
                 PERFORM CAPACITE_ENCLOS
                 IF enclosComplet = 1 THEN
                     DISPLAY "Cet enclos est complet"
+                ELSE
+                    PERFORM VERIFIER_COMPATIBILITE_ENCLOS
+                    IF compatibiliteOK = 0 THEN
+                        DISPLAY "Espece incompatible avec "
+                        especeConflit " déjà présent dans cet enclos"
+                        MOVE 1 TO enclosComplet
+                    END-IF
                 END-IF
             END-READ
         END-PERFORM
@@ -848,7 +1821,9 @@
         MOVE numA TO fa_numA
         MOVE aNaissA to fa_anneeNaissance
         MOVE 0 to fa_dernierRepas
-        MOVE 0 to fa_dernierVaccin
+        MOVE 0 to fa_dernierVaccinJour
+        MOVE 0 to fa_dernierVaccinMois
+        MOVE 0 to fa_dernierVaccinAnnee
         DISPLAY fa_numA
         WRITE anim_tamp
                 INVALID KEY DISPLAY "ERREUR : animal non ajouté"
@@ -870,6 +1845,7 @@
       *on verifie la place restante
        MOVE CE TO fa_numEnclos
        MOVE 0 TO fdf
+       MOVE 0 TO cptCE
        START fanimaux, KEY IS = fa_numEnclos
             INVALID KEY MOVE 0 TO enclosComplet
             NOT INVALID KEY PERFORM WITH TEST AFTER UNTIL fdf=1
@@ -896,8 +1872,15 @@
        READ fanimaux
            INVALID KEY DISPLAY "L'animal n'existe pas"
            NOT INVALID KEY
+                STRING fa_surnom " ENCLOS " fa_numEnclos
+                    DELIMITED BY SIZE INTO wAuditAvant
                 DELETE fanimaux RECORD
                 DISPLAY "L'animal a été supprimé"
+                MOVE "ANIMAUX" TO wAuditFichier
+                MOVE "SUPPRIME" TO wAuditOperation
+                MOVE numA TO wAuditCle
+                MOVE "SUPPRIME" TO wAuditApres
+                PERFORM AUDIT_ECRIRE
        END-READ
        CLOSE fanimaux.
 
@@ -915,7 +1898,8 @@
                     fa_surnom ", Naissance :" fa_anneeNaissance
                     ", Espece :" fa_espece ", Enclos :" fa_numEnclos
                     ", Frequence repas : " fa_frequenceRepas
-                    ", Dernier vaccin : " fa_dernierVaccin
+                    ", Dernier vaccin : " fa_dernierVaccinJour "/"
+                    fa_dernierVaccinMois "/" fa_dernierVaccinAnnee
                     ", Dernier repas : " fa_dernierRepas
                     into descriptionA
                     DISPLAY descriptionA
@@ -937,7 +1921,8 @@
                     fa_surnom ", Naissance :" fa_anneeNaissance
                     ", Espece :" fa_espece ", Enclos :" fa_numEnclos
                     ", Frequence repas : " fa_frequenceRepas
-                    ", Dernier vaccin : " fa_dernierVaccin
+                    ", Dernier vaccin : " fa_dernierVaccinJour "/"
+                    fa_dernierVaccinMois "/" fa_dernierVaccinAnnee
                     ", Dernier repas : " fa_dernierRepas
                     into descriptionA
                     DISPLAY descriptionA
@@ -976,45 +1961,89 @@
                 EVALUATE  choixModif
       * Modification du surnom
                       WHEN "1"
+                                MOVE fa_surnom TO wAuditAvant
                                 DISPLAY 'Nouveau surnom:'
                                 ACCEPT surnomA
                                 MOVE surnomA to fa_surnom
+                                MOVE fa_surnom TO wAuditApres
                                 DISPLAY 'surnom modifiée'
       * Modification de l'annee de naissance
                       WHEN "2"
+                                MOVE fa_anneeNaissance TO wAuditAvant
                                 DISPLAY 'Nouvelle annee de naissance :'
                                 PERFORM WITH TEST
-                                AFTER UNTIL aNaissA>1800 AND aNaissA<2019
+                                AFTER UNTIL aNaissA>1800 AND aNaissA<2100
                                 ACCEPT aNaissA
                                 END-PERFORM
                                 MOVE aNaissA to fa_anneeNaissance
+                                MOVE fa_anneeNaissance TO wAuditApres
                                 DISPLAY 'Annee de naissance modifiée'
 
       * Modification de l'espece
                       WHEN "3"
+                                MOVE fa_espece TO wAuditAvant
                                 DISPLAY 'Nouvelle espece :'
                                 MOVE especeA to fa_espece
+                                MOVE fa_espece TO wAuditApres
                                 DISPLAY 'Espece modifiée'
 
       * Modification du numéro de l'enclos
                       WHEN "4"
+        MOVE fa_numEnclos TO wAuditAvant
+        MOVE fa_espece TO especeA
+        MOVE 0 TO enclosNonExistant
+        MOVE 1 TO enclosComplet
+        OPEN INPUT fenclos
         PERFORM WITH TEST AFTER UNTIL enclosNonExistant = 1
-        OR enclosComplet = 0
-                                DISPLAY 'Nouveau numéro enclos :'
-                                ACCEPT numEnclosA
-                                MOVE numEnclosA TO CE
-                                PERFORM CAPACITE_ENCLOS
+        AND enclosComplet = 0
+            DISPLAY 'Nouveau numéro enclos :'
+            ACCEPT numEnclosA
+            MOVE numEnclosA TO fe_numE
+            READ fenclos
+                INVALID KEY DISPLAY "Enclos non existant"
+                NOT INVALID KEY
+                MOVE 1 TO enclosNonExistant
+                MOVE numEnclosA TO CE
+                PERFORM CAPACITE_ENCLOS
+                IF enclosComplet = 1 THEN
+                    DISPLAY "Cet enclos est complet"
+                ELSE
+                    PERFORM VERIFIER_COMPATIBILITE_ENCLOS
+                    IF compatibiliteOK = 0 THEN
+                        DISPLAY "Espece incompatible avec "
+                        especeConflit " déjà présent dans cet enclos"
+                        MOVE 1 TO enclosComplet
+                    END-IF
+                END-IF
+            END-READ
         END-PERFORM
-                                MOVE numEnclosA to fa_numEnclos
-                                DISPLAY 'Numéro enclos modifié'
+        CLOSE fenclos
+      * CAPACITE_ENCLOS/VERIFIER_COMPATIBILITE_ENCLOS ont parcouru
+      * fanimaux sur cette même connexion et ont donc écrasé anim_tamp
+      * avec un autre animal ; on recharge l'animal visé avant de lui
+      * appliquer son nouvel enclos.
+        MOVE numA TO fa_numA
+        READ fanimaux
+            INVALID KEY DISPLAY "Erreur : animal introuvable"
+            NOT INVALID KEY CONTINUE
+        END-READ
+        MOVE numEnclosA to fa_numEnclos
+        MOVE fa_numEnclos TO wAuditApres
+        DISPLAY 'Numéro enclos modifié'
 
       * Modification de la frequence
                       WHEN "5"
+                               MOVE fa_frequenceRepas TO wAuditAvant
                                DISPLAY 'Nouvelle fréquence repas :'
                                ACCEPT frequenceRepasA
                                MOVE frequenceRepasA to fa_frequenceRepas
+                               MOVE fa_frequenceRepas TO wAuditApres
                                DISPLAY 'Frquence repas modifié'
                 END-EVALUATE
+                MOVE "ANIMAUX" TO wAuditFichier
+                MOVE "MODIF" TO wAuditOperation
+                MOVE numA TO wAuditCle
+                PERFORM AUDIT_ECRIRE
         END-IF
         REWRITE anim_tamp
         END-REWRITE
@@ -1129,7 +2158,7 @@
         PERFORM DEMANDER_DATE
         DISPLAY 'Numéro de téléphone de l employé'
         ACCEPT wtelephone
-        DISPLAY 'Type de l employé'
+        DISPLAY 'Type de l employé (ADMIN, VETERINAIRE ou SOIGNEUR)'
         ACCEPT wType
 
         IF idNonIdentique = 1 THEN
@@ -1171,19 +2200,28 @@
             ACCEPT choix
             EVALUATE  choix
             WHEN "1"
+	            MOVE fem_nom TO wAuditAvant
 	            DISPLAY 'Nouveau nom à l employé'
                 ACCEPT wNomEmpl
                 MOVE wNomEmpl to fem_nom
+                MOVE fem_nom TO wAuditApres
             WHEN "2"
+	            MOVE fem_telephone TO wAuditAvant
 	            DISPLAY 'Nouveau numéro de tél de l employé'
                ACCEPT wtelephone
                MOVE wtelephone TO fem_telephone
+               MOVE fem_telephone TO wAuditApres
             WHEN "3"
-	            DISPLAY 'Nouveau type à l employé'
+	            MOVE fem_type TO wAuditAvant
+	            DISPLAY 'Nouveau type (ADMIN/VETERINAIRE/SOIGNEUR)'
                ACCEPT wtype
                MOVE wtype TO fem_type
+               MOVE fem_type TO wAuditApres
             END-EVALUATE
-
+            MOVE "EMPLOYES" TO wAuditFichier
+            MOVE "MODIF" TO wAuditOperation
+            MOVE wId TO wAuditCle
+            PERFORM AUDIT_ECRIRE
         END-IF
         REWRITE empl_tamp
         END-REWRITE
@@ -1205,7 +2243,14 @@
             END-PERFORM
 
         if idIdentique = 1 then
+            STRING fem_nom " " fem_prenom " " fem_type
+                DELIMITED BY SIZE INTO wAuditAvant
             delete femployes record
+            MOVE "EMPLOYES" TO wAuditFichier
+            MOVE "SUPPRIME" TO wAuditOperation
+            MOVE wId TO wAuditCle
+            MOVE "SUPPRIME" TO wAuditApres
+            PERFORM AUDIT_ECRIRE
         end-if
         close femployes.
 
@@ -1272,6 +2317,7 @@
         DISPLAY '5 : Supprimer un enclos'
         DISPLAY '6 : verifier etat'
         DISPLAY '7 : verifier capacite enclos'
+        DISPLAY '8 : Tableau d occupation du parc'
         DISPLAY '0 : Retour'
         ACCEPT choix
         EVALUATE choix
@@ -1282,6 +2328,7 @@
                 when "5" PERFORM SUPPRESSION_ENCLOS
                 when "6" PERFORM AFFICHER_ENCLOS_ETAT
                 when "7" PERFORM ENCLOS_COMPLET
+                when "8" PERFORM AFFICHER_OCCUPATION_PARC
                 WHEN "0" PERFORM APPELER_MENU
                 WHEN other DISPLAY "Commande non comprise" CHOIX
         END-EVALUATE.
@@ -1343,15 +2390,23 @@
             ACCEPT choix
             EVALUATE  choix
             WHEN "1"
+	            MOVE fe_capacite TO wAuditAvant
 	            DISPLAY 'Nouvelle capacité de l enclos'
                 ACCEPT wCapEnclos
                 MOVE wCapEnclos to fe_capacite
+                MOVE fe_capacite TO wAuditApres
             WHEN "2"
+	            MOVE fe_etat TO wAuditAvant
 	            DISPLAY 'Nouvel etat de l enclos'
                ACCEPT wEtatEnclos
                MOVE wEtatEnclos TO fe_etat
+               MOVE fe_etat TO wAuditApres
 
             END-EVALUATE
+            MOVE "ENCLOS" TO wAuditFichier
+            MOVE "MODIF" TO wAuditOperation
+            MOVE wId TO wAuditCle
+            PERFORM AUDIT_ECRIRE
 
         END-IF
         REWRITE encl_tamp
@@ -1392,8 +2447,15 @@
 
 
         if idIdentique = 1 and cptCE = 0 then
+            STRING "CAPACITE " fe_capacite " ETAT " fe_etat
+                DELIMITED BY SIZE INTO wAuditAvant
             delete fenclos record
             DISPLAY "Enclos supprimé"
+            MOVE "ENCLOS" TO wAuditFichier
+            MOVE "SUPPRIME" TO wAuditOperation
+            MOVE wId TO wAuditCle
+            MOVE "SUPPRIME" TO wAuditApres
+            PERFORM AUDIT_ECRIRE
         else
             DISPLAY " Erreur : Enclos non vide "
         end-if
@@ -1477,42 +2539,138 @@
                     " places dans l'enclos"
         END-IF.
 
+      ******************************************************************
+      * Parcourt tous les enclos du parc et affiche, pour chacun, son
+      * etat, sa capacite, le nombre d'animaux actuellement heberges
+      * et la place restante.
+        AFFICHER_OCCUPATION_PARC.
+        OPEN INPUT fenclos
+        OPEN INPUT fanimaux
+        MOVE 0 TO fdf
+        DISPLAY "=== Occupation du parc ==="
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+            READ fenclos NEXT
+                AT END MOVE 1 TO fdf
+                NOT AT END
+                    MOVE fe_numE TO fa_numEnclos
+                    MOVE 0 TO cptOccupe
+                    MOVE 0 TO fdfOccup
+                    START fanimaux KEY IS = fa_numEnclos
+                        INVALID KEY MOVE 1 TO fdfOccup
+                    END-START
+                    PERFORM WITH TEST BEFORE UNTIL fdfOccup = 1
+                        READ fanimaux NEXT
+                            AT END MOVE 1 TO fdfOccup
+                            NOT AT END
+                                IF fa_numEnclos NOT = fe_numE THEN
+                                    MOVE 1 TO fdfOccup
+                                ELSE
+                                    ADD 1 TO cptOccupe
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                    COMPUTE placeRestante = fe_capacite - cptOccupe
+                    DISPLAY "Enclos n " fe_numE " (" fe_etat
+                        "), capacite " fe_capacite
+                        ", occupe par " cptOccupe
+                        " animaux, places restantes " placeRestante
+            END-READ
+        END-PERFORM
+        CLOSE fanimaux
+        CLOSE fenclos.
+
       *****************************************************************
+      * Parcours des animaux et constitution de la table des retards
         	ANIMAUX_BESOIN_REPAS.
+        	MOVE 0 TO TB-COUNT
         	OPEN INPUT fanimaux
+        	OPEN INPUT frepas
             MOVE 0 TO fdf
             PERFORM WITH TEST AFTER UNTIL fdf=1
                 READ fanimaux NEXT
                 AT END
-                    DISPLAY "Traitement terminé"
                     MOVE 1 TO fdf
                 NOT AT END
-        			OPEN INPUT frepas
         			MOVE fa_dernierRepas TO fr_numR
         			READ frepas
                   INVALID KEY
-                      DISPLAY "Le repas n existe plus"
+                      MOVE 9999999 TO nbJoursDiff
                   NOT INVALID KEY
          COMPUTE dateRepas = fr_annee * 10000 + fr_mois * 100 + fr_jour
-          COMPUTE nbJoursDiff = FUNCTION
-          INTEGER-OF-DATE(FUNCTION CURRENT-DATE(1:8)) - FUNCTION
-          INTEGER-OF-DATE(dateRepas)
-                      IF nbJoursDiff >= fa_frequenceRepas THEN
-            STRING " Cet animal a besoin d etre nourri : " fa_surnom
-            " n°" fa_numA INTO phraseBesoin
-                			DISPLAY phraseBesoin
-            			END-IF
+          MOVE FUNCTION CURRENT-DATE(1:4) TO rapDateAnnee
+          MOVE FUNCTION CURRENT-DATE(5:2) TO rapDateMois
+          MOVE FUNCTION CURRENT-DATE(7:2) TO rapDateJour
+          COMPUTE nbJoursDiff = FUNCTION INTEGER-OF-DATE(
+              rapDateAnnee * 10000 + rapDateMois * 100 + rapDateJour)
+              - FUNCTION INTEGER-OF-DATE(dateRepas)
                   END-READ
-        			CLOSE frepas
+                  IF nbJoursDiff >= fa_frequenceRepas
+                  AND TB-COUNT < 200 THEN
+                      ADD 1 TO TB-COUNT
+                      MOVE fa_numA TO TB-NUMA(TB-COUNT)
+                      MOVE fa_surnom TO TB-SURNOM(TB-COUNT)
+                      MOVE fa_numEnclos TO TB-NUMENCLOS(TB-COUNT)
+                      MOVE nbJoursDiff TO TB-JOURS(TB-COUNT)
+                  END-IF
                 END-READ
             END-PERFORM
-            CLOSE fanimaux.
+            CLOSE frepas
+            CLOSE fanimaux
+
+            PERFORM TRI_TABLE_BESOIN
+            PERFORM IMPRIMER_RAPPORT_BESOIN.
+
+      ******************************************************************
+      * Tri de la table des retards par nombre de jours décroissant
+        TRI_TABLE_BESOIN.
+        MOVE 1 TO TB-SWAPPED
+        PERFORM WITH TEST BEFORE UNTIL TB-SWAPPED = 0
+            MOVE 0 TO TB-SWAPPED
+            PERFORM VARYING TB-I FROM 1 BY 1 UNTIL TB-I >= TB-COUNT
+                IF TB-JOURS(TB-I) < TB-JOURS(TB-I + 1) THEN
+                    MOVE TB-ENTREE(TB-I) TO TB-ENTREE-TEMP
+                    MOVE TB-ENTREE(TB-I + 1) TO TB-ENTREE(TB-I)
+                    MOVE TBT-NUMA TO TB-NUMA(TB-I + 1)
+                    MOVE TBT-SURNOM TO TB-SURNOM(TB-I + 1)
+                    MOVE TBT-NUMENCLOS TO TB-NUMENCLOS(TB-I + 1)
+                    MOVE TBT-JOURS TO TB-JOURS(TB-I + 1)
+                    MOVE 1 TO TB-SWAPPED
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+
+      ******************************************************************
+      * Ecriture du rapport des tournées de nourrissage, trié du plus
+      * en retard au moins en retard, pour que les soigneurs l emmènent
+      * à l enclos
+        IMPRIMER_RAPPORT_BESOIN.
+        MOVE FUNCTION CURRENT-DATE(1:4) TO rapDateAnnee
+        MOVE FUNCTION CURRENT-DATE(5:2) TO rapDateMois
+        MOVE FUNCTION CURRENT-DATE(7:2) TO rapDateJour
+        OPEN OUTPUT frapportRepas
+        STRING "RAPPORT DES TOURNEES DE NOURRISSAGE DU " rapDateJour
+        "/" rapDateMois "/" rapDateAnnee INTO rapLigne
+        WRITE rap_tamp FROM rapLigne
+
+        IF TB-COUNT = 0 THEN
+            MOVE "Aucun animal en retard de repas" TO rap_tamp
+            WRITE rap_tamp
+        ELSE
+            PERFORM VARYING TB-I FROM 1 BY 1 UNTIL TB-I > TB-COUNT
+                STRING "Animal " TB-SURNOM(TB-I) " n°" TB-NUMA(TB-I)
+                " (enclos n°" TB-NUMENCLOS(TB-I) ") en retard de "
+                TB-JOURS(TB-I) " jour(s)" INTO rapLigne
+                WRITE rap_tamp FROM rapLigne
+            END-PERFORM
+        END-IF
+        CLOSE frapportRepas
+        DISPLAY "Rapport écrit dans rapport_repas.txt (" TB-COUNT
+        " animal(aux) en retard)".
 
       ****************************************************************
           PRIX_MOYEN_REPAS.
           OPEN INPUT fanimaux
-          DISPLAY "De quel animal voulez-vous étudier les prix de son
-          repas ?"
+          DISPLAY "De quel animal voir le prix moyen repas ?"
           ACCEPT numeroAnimal
           MOVE numeroAnimal TO fa_numA
           READ fanimaux
@@ -1543,3 +2701,540 @@
               CLOSE frepas
           END-READ
           CLOSE fanimaux.
+
+
+      *************************************
+      *                                   *
+      *         FONCTIONS ESPECES         *
+      *                                   *
+      *************************************
+
+        MENU_ESPECES.
+        DISPLAY 'Que voulez vous faire ?'
+        DISPLAY '1 : Ajouter une espèce'
+        DISPLAY '2 : Modifier une espèce'
+        DISPLAY '3 : Afficher une espèce'
+        DISPLAY '4 : Voir les animaux en attente de rappel vaccin'
+        DISPLAY '5 : Définir le groupe de compatibilité d une espèce'
+        DISPLAY '6 : Afficher le groupe de compatibilité d une espèce'
+        DISPLAY '0 : Retour'
+        ACCEPT choix
+        EVALUATE choix
+                WHEN "1" PERFORM AJOUT_ESPECE
+                WHEN "2" PERFORM MODIF_ESPECE
+                WHEN "3" PERFORM AFFICHER_ESPECE
+                WHEN "4" PERFORM ANIMAUX_VACCIN_A_FAIRE
+                WHEN "5" PERFORM AJOUT_COMPAT
+                WHEN "6" PERFORM AFFICHER_COMPAT
+                WHEN "0" PERFORM APPELER_MENU
+                WHEN other DISPLAY "Commande non comprise" CHOIX
+        END-EVALUATE.
+
+      ******************************************************************
+        AJOUT_ESPECE.
+        OPEN I-O fespeces
+        MOVE 0 TO especeIdentique
+        PERFORM WITH TEST AFTER UNTIL especeIdentique = 1
+            DISPLAY "Quelle est l espèce ?"
+            ACCEPT wEspece
+            MOVE wEspece TO fsp_espece
+            READ fespeces
+                INVALID KEY MOVE 1 TO especeIdentique
+                NOT INVALID KEY DISPLAY "Cette espèce existe déjà"
+            END-READ
+        END-PERFORM
+        DISPLAY "Intervalle de rappel vaccin (en jours) ?"
+        ACCEPT wIntervalleVaccin
+        MOVE wIntervalleVaccin TO fsp_intervalleVaccin
+        WRITE espe_tamp
+            INVALID KEY DISPLAY "ERREUR : espèce non ajoutée"
+            NOT INVALID KEY DISPLAY "Espèce ajoutée !"
+        END-WRITE
+        CLOSE fespeces.
+
+      ******************************************************************
+        MODIF_ESPECE.
+        OPEN I-O fespeces
+        MOVE 0 TO especeTrouvee
+        PERFORM WITH TEST AFTER UNTIL especeTrouvee = 1
+            DISPLAY "Quelle espèce voulez-vous modifier ?"
+            ACCEPT wEspece
+            MOVE wEspece TO fsp_espece
+            READ fespeces
+                INVALID KEY DISPLAY "Cette espèce n existe pas"
+                NOT INVALID KEY MOVE 1 TO especeTrouvee
+            END-READ
+        END-PERFORM
+        DISPLAY "Nouvel intervalle de rappel vaccin (en jours) ?"
+        ACCEPT wIntervalleVaccin
+        MOVE wIntervalleVaccin TO fsp_intervalleVaccin
+        REWRITE espe_tamp
+        END-REWRITE
+        CLOSE fespeces.
+
+      ******************************************************************
+        AFFICHER_ESPECE.
+        OPEN INPUT fespeces
+        DISPLAY "Quelle espèce voulez-vous afficher ?"
+        ACCEPT wEspece
+        MOVE wEspece TO fsp_espece
+        READ fespeces
+            INVALID KEY DISPLAY "Cette espèce n existe pas"
+            NOT INVALID KEY
+                DISPLAY "Espèce : " fsp_espece
+                DISPLAY "Intervalle de rappel vaccin : "
+                    fsp_intervalleVaccin " jours"
+        END-READ
+        CLOSE fespeces.
+
+      ******************************************************************
+      * Parcours des animaux et constitution de la table des rappels
+      * de vaccin en retard, par rapport à l intervalle de l espece
+        ANIMAUX_VACCIN_A_FAIRE.
+        MOVE 0 TO TV-COUNT
+        OPEN INPUT fanimaux
+        OPEN INPUT fespeces
+        MOVE 0 TO fdf
+        PERFORM WITH TEST AFTER UNTIL fdf=1
+            READ fanimaux NEXT
+            AT END
+                MOVE 1 TO fdf
+            NOT AT END
+                MOVE fa_espece TO fsp_espece
+                READ fespeces
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        IF fa_dernierVaccinAnnee = 0 THEN
+                            MOVE 9999999 TO nbJoursDiff
+                        ELSE
+                            COMPUTE dateVaccin =
+                                fa_dernierVaccinAnnee * 10000
+                                + fa_dernierVaccinMois * 100
+                                + fa_dernierVaccinJour
+                            MOVE FUNCTION CURRENT-DATE(1:4)
+                                TO rapDateAnnee
+                            MOVE FUNCTION CURRENT-DATE(5:2)
+                                TO rapDateMois
+                            MOVE FUNCTION CURRENT-DATE(7:2)
+                                TO rapDateJour
+                            COMPUTE nbJoursDiff = FUNCTION
+                                INTEGER-OF-DATE(rapDateAnnee * 10000
+                                + rapDateMois * 100 + rapDateJour)
+                                - FUNCTION INTEGER-OF-DATE(dateVaccin)
+                        END-IF
+                        IF nbJoursDiff >= fsp_intervalleVaccin
+                        AND TV-COUNT < 200 THEN
+                            ADD 1 TO TV-COUNT
+                            MOVE fa_numA TO TV-NUMA(TV-COUNT)
+                            MOVE fa_surnom TO TV-SURNOM(TV-COUNT)
+                            MOVE fa_numEnclos TO TV-NUMENCLOS(TV-COUNT)
+                            MOVE nbJoursDiff TO TV-JOURS(TV-COUNT)
+                        END-IF
+                END-READ
+        END-PERFORM
+        CLOSE fespeces
+        CLOSE fanimaux
+
+        PERFORM TRI_TABLE_VACCIN
+        PERFORM IMPRIMER_RAPPORT_VACCIN.
+
+      ******************************************************************
+      * Tri de la table des rappels de vaccin par retard décroissant
+        TRI_TABLE_VACCIN.
+        MOVE 1 TO TV-SWAPPED
+        PERFORM WITH TEST BEFORE UNTIL TV-SWAPPED = 0
+            MOVE 0 TO TV-SWAPPED
+            PERFORM VARYING TV-I FROM 1 BY 1 UNTIL TV-I >= TV-COUNT
+                IF TV-JOURS(TV-I) < TV-JOURS(TV-I + 1) THEN
+                    MOVE TV-ENTREE(TV-I) TO TV-ENTREE-TEMP
+                    MOVE TV-ENTREE(TV-I + 1) TO TV-ENTREE(TV-I)
+                    MOVE TVT-NUMA TO TV-NUMA(TV-I + 1)
+                    MOVE TVT-SURNOM TO TV-SURNOM(TV-I + 1)
+                    MOVE TVT-NUMENCLOS TO TV-NUMENCLOS(TV-I + 1)
+                    MOVE TVT-JOURS TO TV-JOURS(TV-I + 1)
+                    MOVE 1 TO TV-SWAPPED
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+
+      ******************************************************************
+      * Ecriture du rapport des rappels de vaccin à faire
+        IMPRIMER_RAPPORT_VACCIN.
+        MOVE FUNCTION CURRENT-DATE(1:4) TO rapDateAnnee
+        MOVE FUNCTION CURRENT-DATE(5:2) TO rapDateMois
+        MOVE FUNCTION CURRENT-DATE(7:2) TO rapDateJour
+        OPEN OUTPUT frapportVaccin
+        STRING "RAPPORT DES RAPPELS DE VACCIN DU " rapDateJour
+        "/" rapDateMois "/" rapDateAnnee INTO rapLigne
+        WRITE rava_tamp FROM rapLigne
+
+        IF TV-COUNT = 0 THEN
+            MOVE "Aucun animal en attente de rappel vaccin"
+                TO rava_tamp
+            WRITE rava_tamp
+        ELSE
+            PERFORM VARYING TV-I FROM 1 BY 1 UNTIL TV-I > TV-COUNT
+                STRING "Animal " TV-SURNOM(TV-I) " n°" TV-NUMA(TV-I)
+                " (enclos n°" TV-NUMENCLOS(TV-I) ") en retard de "
+                TV-JOURS(TV-I) " jour(s)" INTO rapLigne
+                WRITE rava_tamp FROM rapLigne
+            END-PERFORM
+        END-IF
+        CLOSE frapportVaccin
+        DISPLAY "Rapport écrit dans rapport_vaccins.txt (" TV-COUNT
+        " animal(aux) en attente)".
+
+      ******************************************************************
+      * Affectation / mise à jour du groupe de compatibilité d une
+      * espèce (deux espèces de groupes différents ne peuvent pas
+      * partager le même enclos)
+        AJOUT_COMPAT.
+        OPEN I-O fcompat
+        DISPLAY "Quelle est l espèce ?"
+        ACCEPT wEspece
+        MOVE wEspece TO fc_espece
+        DISPLAY "Quel est son groupe de compatibilité ?"
+        ACCEPT wGroupeCompat
+        MOVE wGroupeCompat TO fc_groupe
+        READ fcompat
+            INVALID KEY
+                WRITE compat_tamp
+                    INVALID KEY DISPLAY "ERREUR : groupe non ajouté"
+                    NOT INVALID KEY DISPLAY "Groupe défini !"
+                END-WRITE
+            NOT INVALID KEY
+                MOVE wGroupeCompat TO fc_groupe
+                REWRITE compat_tamp
+                END-REWRITE
+                DISPLAY "Groupe mis à jour !"
+        END-READ
+        CLOSE fcompat.
+
+      ******************************************************************
+        AFFICHER_COMPAT.
+        OPEN INPUT fcompat
+        DISPLAY "Quelle espèce voulez-vous afficher ?"
+        ACCEPT wEspece
+        MOVE wEspece TO fc_espece
+        READ fcompat
+            INVALID KEY
+                DISPLAY "Aucun groupe défini pour cette espèce"
+            NOT INVALID KEY
+                DISPLAY "Espèce : " fc_espece
+                DISPLAY "Groupe de compatibilité : " fc_groupe
+        END-READ
+        CLOSE fcompat.
+
+      ******************************************************************
+      * Vérifie que l espèce especeA est compatible avec les espèces
+      * déjà présentes dans l enclos numEnclosA (même groupe de
+      * compatibilité, ou groupe non renseigné). Renvoie
+      * compatibiliteOK = 0 et especeConflit si un conflit est trouvé.
+      * fanimaux est supposé déjà ouvert par l appelant (comme pour le
+      * START/READ de CAPACITE_ENCLOS sur le même fichier).
+        VERIFIER_COMPATIBILITE_ENCLOS.
+        MOVE 1 TO compatibiliteOK
+        MOVE SPACES TO especeConflit
+        OPEN INPUT fcompat
+        MOVE especeA TO fc_espece
+        READ fcompat
+            INVALID KEY MOVE SPACES TO groupeCandidat
+            NOT INVALID KEY MOVE fc_groupe TO groupeCandidat
+        END-READ
+        IF groupeCandidat NOT = SPACES THEN
+            MOVE numEnclosA TO fa_numEnclos
+            MOVE 0 TO fdf
+            START fanimaux KEY IS = fa_numEnclos
+                INVALID KEY MOVE 1 TO fdf
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL fdf = 1
+                READ fanimaux NEXT
+                    AT END MOVE 1 TO fdf
+                    NOT AT END
+                        IF fa_numEnclos NOT = numEnclosA THEN
+                            MOVE 1 TO fdf
+                        ELSE
+                            MOVE fa_espece TO fc_espece
+                            READ fcompat
+                                INVALID KEY
+                                    MOVE SPACES TO groupeResident
+                                NOT INVALID KEY
+                                    MOVE fc_groupe TO groupeResident
+                            END-READ
+                            IF groupeResident NOT = SPACES
+                            AND groupeResident NOT = groupeCandidat
+                            THEN
+                                MOVE 0 TO compatibiliteOK
+                                MOVE fa_espece TO especeConflit
+                                MOVE 1 TO fdf
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE fcompat.
+
+
+      ***********************************************
+      *                                             *
+      *    RAPPORT DES COUTS DE REPAS PAR ENCLOS    *
+      *              ET PAR ESPECE                  *
+      *                                             *
+      ***********************************************
+
+      ******************************************************************
+      * Demande de la période (année/mois de début et de fin) sur
+      * laquelle portera le rapport des coûts
+        DEMANDER_PERIODE_COUT.
+        PERFORM WITH TEST AFTER UNTIL wAnneeDebut>1900 AND wAnneeDebut<2100
+            DISPLAY "Année de début ?"
+            ACCEPT wAnneeDebut
+        END-PERFORM
+        PERFORM WITH TEST AFTER UNTIL wMoisDebut>0 AND wMoisDebut<13
+            DISPLAY "Mois de début ?"
+            ACCEPT wMoisDebut
+        END-PERFORM
+        PERFORM WITH TEST AFTER UNTIL wAnneeFin>1900 AND wAnneeFin<2100
+            DISPLAY "Année de fin ?"
+            ACCEPT wAnneeFin
+        END-PERFORM
+        PERFORM WITH TEST AFTER UNTIL wMoisFin>0 AND wMoisFin<13
+            DISPLAY "Mois de fin ?"
+            ACCEPT wMoisFin
+        END-PERFORM
+        COMPUTE dateDebutRep = wAnneeDebut * 100 + wMoisDebut
+        COMPUTE dateFinRep = wAnneeFin * 100 + wMoisFin.
+
+      ******************************************************************
+      * Parcours des repas de la période, cumul du prix par enclos et
+      * par espèce de l animal concerné
+        RAPPORT_COUT_REPAS.
+        PERFORM DEMANDER_PERIODE_COUT
+        MOVE 0 TO TEC-COUNT
+        MOVE 0 TO TSC-COUNT
+        OPEN INPUT frepas
+        OPEN INPUT fanimaux
+        MOVE 0 TO fdf
+        PERFORM WITH TEST AFTER UNTIL fdf = 1
+            READ frepas NEXT
+                AT END
+                    MOVE 1 TO fdf
+                NOT AT END
+                    COMPUTE dateRepCourante = fr_annee * 100 + fr_mois
+                    IF dateRepCourante >= dateDebutRep
+                    AND dateRepCourante <= dateFinRep THEN
+                        MOVE fr_numAnimal TO fa_numA
+                        READ fanimaux
+                            INVALID KEY CONTINUE
+                            NOT INVALID KEY
+                                PERFORM AJOUTER_COUT_ENCLOS
+                                PERFORM AJOUTER_COUT_ESPECE
+                        END-READ
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fanimaux
+        CLOSE frepas
+        PERFORM IMPRIMER_RAPPORT_COUT.
+
+      ******************************************************************
+      * Cumul du prix du repas courant dans l entrée de la table des
+      * enclos correspondant à fa_numEnclos (créée si absente)
+        AJOUTER_COUT_ENCLOS.
+        MOVE 0 TO TEC-TROUVE
+        PERFORM VARYING TEC-I FROM 1 BY 1 UNTIL TEC-I > TEC-COUNT
+            IF TEC-NUMENCLOS(TEC-I) = fa_numEnclos THEN
+                ADD fr_prixRepas TO TEC-TOTAL(TEC-I)
+                ADD 1 TO TEC-NB(TEC-I)
+                MOVE 1 TO TEC-TROUVE
+            END-IF
+        END-PERFORM
+        IF TEC-TROUVE = 0 AND TEC-COUNT < 200 THEN
+            ADD 1 TO TEC-COUNT
+            MOVE fa_numEnclos TO TEC-NUMENCLOS(TEC-COUNT)
+            MOVE fr_prixRepas TO TEC-TOTAL(TEC-COUNT)
+            MOVE 1 TO TEC-NB(TEC-COUNT)
+        END-IF.
+
+      ******************************************************************
+      * Cumul du prix du repas courant dans l entrée de la table des
+      * espèces correspondant à fa_espece (créée si absente)
+        AJOUTER_COUT_ESPECE.
+        MOVE 0 TO TSC-TROUVE
+        PERFORM VARYING TSC-I FROM 1 BY 1 UNTIL TSC-I > TSC-COUNT
+            IF TSC-ESPECE(TSC-I) = fa_espece THEN
+                ADD fr_prixRepas TO TSC-TOTAL(TSC-I)
+                ADD 1 TO TSC-NB(TSC-I)
+                MOVE 1 TO TSC-TROUVE
+            END-IF
+        END-PERFORM
+        IF TSC-TROUVE = 0 AND TSC-COUNT < 200 THEN
+            ADD 1 TO TSC-COUNT
+            MOVE fa_espece TO TSC-ESPECE(TSC-COUNT)
+            MOVE fr_prixRepas TO TSC-TOTAL(TSC-COUNT)
+            MOVE 1 TO TSC-NB(TSC-COUNT)
+        END-IF.
+
+      ******************************************************************
+      * Ecriture du rapport des coûts, par enclos puis par espèce
+        IMPRIMER_RAPPORT_COUT.
+        OPEN OUTPUT frapportCout
+        STRING "RAPPORT DES COUTS DE REPAS DU " wMoisDebut "/"
+            wAnneeDebut " AU " wMoisFin "/" wAnneeFin INTO rapLigne
+        WRITE rapc_tamp FROM rapLigne
+
+        MOVE "--- Par enclos ---" TO rapc_tamp
+        WRITE rapc_tamp
+        PERFORM VARYING TEC-I FROM 1 BY 1 UNTIL TEC-I > TEC-COUNT
+            COMPUTE TEC-MOYENNE = TEC-TOTAL(TEC-I) / TEC-NB(TEC-I)
+            STRING "Enclos n°" TEC-NUMENCLOS(TEC-I) " : total "
+            TEC-TOTAL(TEC-I) "€ sur " TEC-NB(TEC-I) " repas, moyenne "
+            TEC-MOYENNE "€" INTO rapLigne
+            WRITE rapc_tamp FROM rapLigne
+        END-PERFORM
+
+        MOVE "--- Par espèce ---" TO rapc_tamp
+        WRITE rapc_tamp
+        PERFORM VARYING TSC-I FROM 1 BY 1 UNTIL TSC-I > TSC-COUNT
+            COMPUTE TSC-MOYENNE = TSC-TOTAL(TSC-I) / TSC-NB(TSC-I)
+            STRING "Espèce " TSC-ESPECE(TSC-I) " : total "
+            TSC-TOTAL(TSC-I) "€ sur " TSC-NB(TSC-I) " repas, moyenne "
+            TSC-MOYENNE "€" INTO rapLigne
+            WRITE rapc_tamp FROM rapLigne
+        END-PERFORM
+        CLOSE frapportCout
+        DISPLAY "Rapport écrit dans rapport_couts.txt".
+
+
+      ***************************************
+      *                                     *
+      *         FONCTIONS ROTATION          *
+      *                                     *
+      ***************************************
+
+        MENU_ROTA.
+        DISPLAY 'Que voulez vous faire ?'
+        DISPLAY '1 : Affecter un employé à un enclos pour une date'
+        DISPLAY '2 : Afficher la rotation du jour'
+        DISPLAY '3 : Supprimer une affectation'
+        DISPLAY '0 : Retour'
+        ACCEPT choix
+        EVALUATE choix
+                WHEN "1" PERFORM AJOUT_AFFECTATION
+                WHEN "2" PERFORM AFFICHER_ROTATION_JOUR
+                WHEN "3" PERFORM SUPPRIMER_AFFECTATION
+                WHEN "0" PERFORM APPELER_MENU
+                WHEN other DISPLAY "Commande non comprise" CHOIX
+        END-EVALUATE.
+
+      ******************************************************************
+        AJOUT_AFFECTATION.
+        OPEN I-O frota
+        MOVE 0 TO affectationValide
+        PERFORM WITH TEST AFTER UNTIL affectationValide = 1
+            DISPLAY "Quel est le numéro de l affectation ?"
+            ACCEPT wNumAffectation
+            MOVE wNumAffectation TO frt_numAffectation
+            READ frota
+                INVALID KEY MOVE 1 TO affectationValide
+                NOT INVALID KEY
+                    DISPLAY "Cette affectation existe deja"
+            END-READ
+        END-PERFORM
+
+        OPEN INPUT femployes
+        MOVE 0 TO soigneurTrouve
+        PERFORM WITH TEST AFTER UNTIL soigneurTrouve = 1
+            DISPLAY "Quel est le numéro de l employé ?"
+            ACCEPT numeroSoigneur
+            MOVE numeroSoigneur TO fem_numEmp
+            READ femployes
+                INVALID KEY DISPLAY "L employé n existe pas"
+                NOT INVALID KEY MOVE 1 TO soigneurTrouve
+            END-READ
+        END-PERFORM
+        CLOSE femployes
+        MOVE numeroSoigneur TO frt_numEmp
+
+        OPEN INPUT fenclos
+        MOVE 0 TO enclosNonExistant
+        PERFORM WITH TEST AFTER UNTIL enclosNonExistant = 1
+            DISPLAY "Quel est le numéro de l enclos ?"
+            ACCEPT numEnclosA
+            MOVE numEnclosA TO fe_numE
+            READ fenclos
+                INVALID KEY DISPLAY "Enclos non existant"
+                NOT INVALID KEY MOVE 1 TO enclosNonExistant
+            END-READ
+        END-PERFORM
+        CLOSE fenclos
+        MOVE numEnclosA TO frt_numEnclos
+
+        DISPLAY "Date de l affectation :"
+        PERFORM DEMANDER_DATE
+        COMPUTE frt_dateCle = annee * 10000 + mois * 100 + jour
+
+        WRITE rota_tamp
+            INVALID KEY DISPLAY "ERREUR : affectation non ajoutée"
+            NOT INVALID KEY DISPLAY "Affectation créée !"
+        END-WRITE
+        CLOSE frota.
+
+      ******************************************************************
+      * Affiche, pour une date donnée, les employés affectés à chaque
+      * enclos, afin de fiabiliser les numéros de soigneur saisis dans
+      * AJOUT_REPAS et AJOUT_SOIN
+        AFFICHER_ROTATION_JOUR.
+        DISPLAY "Date de la rotation à afficher :"
+        PERFORM DEMANDER_DATE
+        COMPUTE wDateCle = annee * 10000 + mois * 100 + jour
+
+        OPEN INPUT frota
+        OPEN INPUT femployes
+        MOVE wDateCle TO frt_dateCle
+        MOVE 0 TO fdf
+        MOVE 0 TO affectationTrouvee
+        START frota KEY IS = frt_dateCle
+            INVALID KEY MOVE 1 TO fdf
+        END-START
+        PERFORM WITH TEST BEFORE UNTIL fdf = 1
+            READ frota NEXT
+                AT END MOVE 1 TO fdf
+                NOT AT END
+                    IF frt_dateCle NOT = wDateCle THEN
+                        MOVE 1 TO fdf
+                    ELSE
+                        MOVE 1 TO affectationTrouvee
+                        MOVE frt_numEmp TO fem_numEmp
+                        READ femployes
+                            INVALID KEY
+                                DISPLAY "Enclos n°" frt_numEnclos
+                                " : employé n°" frt_numEmp
+                            NOT INVALID KEY
+                                DISPLAY "Enclos n°" frt_numEnclos
+                                " : " fem_nom " " fem_prenom
+                                " (n°" frt_numEmp ")"
+                        END-READ
+                    END-IF
+            END-READ
+        END-PERFORM
+        IF affectationTrouvee = 0 THEN
+            DISPLAY "Aucune affectation pour cette date"
+        END-IF
+        CLOSE femployes
+        CLOSE frota.
+
+      ******************************************************************
+        SUPPRIMER_AFFECTATION.
+        OPEN I-O frota
+        DISPLAY "Quel est le numéro de l affectation à supprimer ?"
+        ACCEPT wNumAffectation
+        MOVE wNumAffectation TO frt_numAffectation
+        READ frota
+            INVALID KEY DISPLAY "Cette affectation n existe pas"
+            NOT INVALID KEY
+                DELETE frota RECORD
+                DISPLAY "Affectation supprimée"
+        END-READ
+        CLOSE frota.
